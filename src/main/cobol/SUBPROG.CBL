@@ -2,26 +2,177 @@
       * AUTHOR:    DAVE NICOLETTE
       * DATE:      21 JAN 2015
       * PURPOSE:   DEMONSTRATE UNIT TESTING A CALLED SUBPROGRAM
+      *
+      * MODIFICATION HISTORY
+      * DATE         BY   DESCRIPTION
+      * -----------  ---  ----------------------------------------------
+      * 21 JAN 2015  DN   ORIGINAL VERSION
+      * 09 AUG 2026  MJS  REPLACED THE HARDCODED GOBACK WITH AN EVALUATE
+      *                   ON LS-ARG-1 SO 1000-RETURN-VALUE-A/B ACTUALLY
+      *                   GET CONTROL
+      * 09 AUG 2026  MJS  ADDED LS-RETURN-CODE SO CALLERS CAN TEST A
+      *                   NUMERIC RESULT INSTEAD OF COMPARING LS-ARG-2
+      * 09 AUG 2026  MJS  HONOR LS-MODE-INDICATOR INSTEAD OF ALWAYS
+      *                   STAMPING 'PRODUCTION RUN' OVER THE CALLER'S
+      *                   CLASSIFICATION VALUE
+      * 09 AUG 2026  MJS  WRITE AN AUDIT-LOG RECORD ON EVERY CALL
+      * 09 AUG 2026  MJS  REJECT BLANK/LOW-VALUE LS-ARG-1 AND LOG IT
+      *                   TO THE ERROR-LOG BEFORE ROUTING LOGIC RUNS
+      * 09 AUG 2026  MJS  MOVED LS-ARGUMENTS TO THE LSARGS COPYBOOK SO
+      *                   IT CAN'T DRIFT OUT OF SYNC WITH CALLERS
+      * 09 AUG 2026  MJS  REVIEW FIXES: AUDIT RECORD NOW CARRIES THE
+      *                   RUN-MODE INDICATOR/TEXT; SET RUN-MODE RUNS
+      *                   UNCONDITIONALLY SO REJECTED CALLS STILL GET
+      *                   IT; DROPPED THE GO TO AROUND THE WORKER
+      *                   PARAGRAPHS BY MOVING 9999-END DIRECTLY AFTER
+      *                   THE MAINLINE; STOPPED CLOSING AUDIT-LOG AND
+      *                   ERROR-LOG ON EVERY CALL SO THEY STAY OPEN
+      *                   FOR THE WHOLE RUN INSTEAD OF REOPENING PER
+      *                   RECORD
+      * 09 AUG 2026  MJS  REVIEW FIXES ROUND 2: WIDENED ERROR-LOG-REASON
+      *                   SO THE REJECTED-INPUT LITERAL STOPS GETTING
+      *                   TRUNCATED
       **********************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBPROG.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SP-AUDIT-LOG-STATUS.
+
+           SELECT ERROR-LOG ASSIGN TO ERRLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SP-ERROR-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-LOG-DATE          PIC 9(08).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AUDIT-LOG-TIME          PIC 9(08).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AUDIT-LOG-ARG-1-IN      PIC X(80).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AUDIT-LOG-ARG-2-OUT     PIC X(80).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AUDIT-LOG-MODE-IND      PIC X(01).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  AUDIT-LOG-RUN-MODE-TEXT PIC X(15).
+
+       FD  ERROR-LOG
+           RECORDING MODE IS F.
+       01  ERROR-LOG-RECORD.
+           05  ERROR-LOG-DATE          PIC 9(08).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  ERROR-LOG-TIME          PIC 9(08).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  ERROR-LOG-ARG-1-IN      PIC X(80).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  ERROR-LOG-REASON        PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01  SP-TIMESTAMP-FIELDS.
+           05  SP-CURRENT-DATE         PIC 9(08).
+           05  SP-CURRENT-TIME         PIC 9(08).
+
+       01  SP-FILE-SWITCHES.
+           05  SP-AUDIT-LOG-SW         PIC X(01)   VALUE 'N'.
+               88  SP-AUDIT-LOG-IS-OPEN    VALUE 'Y'.
+           05  SP-ERROR-LOG-SW         PIC X(01)   VALUE 'N'.
+               88  SP-ERROR-LOG-IS-OPEN    VALUE 'Y'.
+
+       01  SP-FILE-STATUS-FIELDS.
+           05  SP-AUDIT-LOG-STATUS     PIC X(02).
+           05  SP-ERROR-LOG-STATUS     PIC X(02).
+
        LINKAGE SECTION.
-       01  LS-ARGUMENTS.
-           05  LS-ARG-1      PIC X(80).
-           05  LS-ARG-2      PIC X(80).
+           COPY LSARGS.
        PROCEDURE DIVISION USING BY REFERENCE LS-ARGUMENTS.
            DISPLAY 'Enter SUBPROG'
-           MOVE 'Production run' TO LS-ARG-1
+           PERFORM 0100-VALIDATE-INPUT
+           PERFORM 0200-SET-RUN-MODE
+           IF NOT LS-RC-REJECTED
+               EVALUATE LS-ARG-1(1:1)
+                   WHEN 'A'
+                       PERFORM 1000-RETURN-VALUE-A
+                       SET LS-RC-VALUE-A TO TRUE
+                   WHEN 'B'
+                       PERFORM 1000-RETURN-VALUE-B
+                       SET LS-RC-VALUE-B TO TRUE
+                   WHEN OTHER
+                       MOVE SPACES TO LS-ARG-2
+                       SET LS-RC-NEITHER TO TRUE
+               END-EVALUATE
+           END-IF
+           PERFORM 0900-WRITE-AUDIT-RECORD
+           .
+      *    9999-END FOLLOWS THE MAINLINE DIRECTLY SO CONTROL NEVER
+      *    FALLS THROUGH INTO THE WORKER PARAGRAPHS BELOW; THEY ARE
+      *    ONLY EVER REACHED VIA PERFORM.
+       9999-END.
            GOBACK
            .
+       0100-VALIDATE-INPUT.
+           IF LS-ARG-1 = SPACES OR LS-ARG-1 = LOW-VALUES
+               SET LS-RC-REJECTED TO TRUE
+               MOVE SPACES TO LS-ARG-2
+               PERFORM 0150-WRITE-ERROR-RECORD
+           END-IF
+           .
+       0150-WRITE-ERROR-RECORD.
+           ACCEPT SP-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT SP-CURRENT-TIME FROM TIME
+           IF NOT SP-ERROR-LOG-IS-OPEN
+               OPEN EXTEND ERROR-LOG
+               IF SP-ERROR-LOG-STATUS = '35'
+                   OPEN OUTPUT ERROR-LOG
+               END-IF
+               SET SP-ERROR-LOG-IS-OPEN TO TRUE
+           END-IF
+           MOVE SP-CURRENT-DATE        TO ERROR-LOG-DATE
+           MOVE SP-CURRENT-TIME        TO ERROR-LOG-TIME
+           MOVE LS-ARG-1               TO ERROR-LOG-ARG-1-IN
+           MOVE 'BLANK OR LOW-VALUE LS-ARG-1 REJECTED'
+                                       TO ERROR-LOG-REASON
+           WRITE ERROR-LOG-RECORD
+           .
+       0200-SET-RUN-MODE.
+           IF LS-MODE-PRODUCTION
+               MOVE 'PRODUCTION RUN' TO LS-RUN-MODE-TEXT
+           ELSE
+               MOVE 'TEST RUN'      TO LS-RUN-MODE-TEXT
+           END-IF
+           .
+      *    AUDIT-LOG AND ERROR-LOG ARE OPENED ONCE, ON THE FIRST CALL,
+      *    AND DELIBERATELY LEFT OPEN FOR THE REST OF THE RUN - THE
+      *    RUNTIME CLOSES THEM AUTOMATICALLY WHEN THE RUN UNIT ENDS.
+      *    DO NOT ADD A CLOSE HERE; AT DAILY TRANSACTION VOLUMES AN
+      *    OPEN/CLOSE PER CALL IS NEEDLESS I/O.
+       0900-WRITE-AUDIT-RECORD.
+           ACCEPT SP-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT SP-CURRENT-TIME FROM TIME
+           IF NOT SP-AUDIT-LOG-IS-OPEN
+               OPEN EXTEND AUDIT-LOG
+               IF SP-AUDIT-LOG-STATUS = '35'
+                   OPEN OUTPUT AUDIT-LOG
+               END-IF
+               SET SP-AUDIT-LOG-IS-OPEN TO TRUE
+           END-IF
+           MOVE SP-CURRENT-DATE        TO AUDIT-LOG-DATE
+           MOVE SP-CURRENT-TIME        TO AUDIT-LOG-TIME
+           MOVE LS-ARG-1               TO AUDIT-LOG-ARG-1-IN
+           MOVE LS-ARG-2               TO AUDIT-LOG-ARG-2-OUT
+           MOVE LS-MODE-INDICATOR      TO AUDIT-LOG-MODE-IND
+           MOVE LS-RUN-MODE-TEXT       TO AUDIT-LOG-RUN-MODE-TEXT
+           WRITE AUDIT-LOG-RECORD
+           .
        1000-RETURN-VALUE-A.
            MOVE 'This is value A' TO LS-ARG-2
-           .           
+           .
        1000-RETURN-VALUE-B.
            MOVE 'This is value B' TO LS-ARG-2
-           .           
-       9999-END.
-           .
\ No newline at end of file
+           .
