@@ -0,0 +1,37 @@
+      **********************************************************************
+      * COPYBOOK:  LSARGS
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      21 JAN 2015
+      * PURPOSE:   LINKAGE ARGUMENTS SHARED BETWEEN SUBPROG AND ITS
+      *            CALLERS.  COPY THIS LAYOUT ON BOTH SIDES OF THE CALL
+      *            SO THE LENGTHS CAN NEVER DRIFT OUT OF SYNC.
+      *
+      * MODIFICATION HISTORY
+      * DATE         BY   DESCRIPTION
+      * -----------  ---  ----------------------------------------------
+      * 21 JAN 2015  DN   ORIGINAL LAYOUT (INLINE IN SUBPROG LINKAGE)
+      * 09 AUG 2026  MJS  PULLED OUT OF SUBPROG INTO A SHARED COPYBOOK
+      **********************************************************************
+       01  LS-ARGUMENTS.
+      *    LS-ARG-1 CARRIES THE CALLER'S CLASSIFICATION VALUE IN, AND
+      *    IS NOT CHANGED BY SUBPROG.
+           05  LS-ARG-1            PIC X(80).
+      *    LS-ARG-2 CARRIES SUBPROG'S FREE-TEXT RESULT BACK OUT, FOR
+      *    OPERATOR DISPLAY ON SYSOUT ONLY.  PROGRAMS SHOULD TEST
+      *    LS-RETURN-CODE RATHER THAN COMPARE THIS FIELD.
+           05  LS-ARG-2            PIC X(80).
+      *    LS-RETURN-CODE IS THE STRUCTURED RESULT OF THE CALL.
+           05  LS-RETURN-CODE      PIC 9(04) COMP.
+               88  LS-RC-VALUE-A       VALUE 1.
+               88  LS-RC-VALUE-B       VALUE 2.
+               88  LS-RC-NEITHER       VALUE 0.
+               88  LS-RC-REJECTED      VALUE 9.
+      *    LS-MODE-INDICATOR IS SET BY THE CALLER TO TELL SUBPROG
+      *    WHETHER THIS INVOCATION IS A GENUINE PRODUCTION RUN OR A
+      *    TEST HARNESS RUN.
+           05  LS-MODE-INDICATOR   PIC X(01).
+               88  LS-MODE-PRODUCTION  VALUE 'P'.
+               88  LS-MODE-TEST        VALUE 'T'.
+      *    LS-RUN-MODE-TEXT IS SET BY SUBPROG FROM LS-MODE-INDICATOR
+      *    FOR OPERATOR DISPLAY / DOWNSTREAM LABELLING.
+           05  LS-RUN-MODE-TEXT    PIC X(15).
