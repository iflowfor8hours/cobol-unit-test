@@ -0,0 +1,477 @@
+      **********************************************************************
+      * AUTHOR:    M J STEELE
+      * INSTALLATION: DATA PROCESSING
+      * DATE-WRITTEN: 09 AUG 2026
+      * PURPOSE:   DAILY BATCH DRIVER FOR SUBPROG.  READS THE DAY'S
+      *            TRANSACTION FILE, CALLS SUBPROG ONCE PER RECORD WITH
+      *            THE RECORD'S KEY IN LS-ARG-1, AND WRITES WHATEVER
+      *            COMES BACK IN LS-ARG-2 TO THE OUTPUT FILE.
+      *
+      * MODIFICATION HISTORY
+      * DATE         BY   DESCRIPTION
+      * -----------  ---  ----------------------------------------------
+      * 09 AUG 2026  MJS  ORIGINAL VERSION
+      * 09 AUG 2026  MJS  CARRY SUBPROG'S LS-RETURN-CODE THROUGH TO THE
+      *                   OUTPUT FILE
+      * 09 AUG 2026  MJS  ALWAYS DRIVE SUBPROG IN PRODUCTION MODE SO
+      *                   ITS RUN-MODE FLAG IS LABELLED CORRECTLY
+      * 09 AUG 2026  MJS  ADDED END-OF-JOB VALUE-A/VALUE-B/NEITHER
+      *                   SUMMARY REPORT FOR THE MORNING RECONCILIATION
+      *                   MEETING
+      * 09 AUG 2026  MJS  TALLY REJECTED CALLS AND SET THE STEP RETURN
+      *                   CODE FROM THE DAY'S OUTCOME SO A LATER JCL
+      *                   STEP CAN BE CONDITIONED ON IT
+      * 09 AUG 2026  MJS  COPY LSARGS INSTEAD OF REDEFINING IT BY HAND
+      * 09 AUG 2026  MJS  ADDED CHECKPOINT/RESTART: THE LAST RECORD KEY
+      *                   COMPLETED IS SAVED AFTER EVERY CALL SO A
+      *                   RESUBMITTED JOB CAN SKIP AHEAD
+      * 09 AUG 2026  MJS  REVIEW FIXES: STAMP THE CHECKPOINT WITH THE
+      *                   RUN DATE AND IGNORE ONE FROM AN EARLIER DATE
+      *                   SO A NEW DAY'S FILE IS NEVER SKIPPED; CLEAR
+      *                   THE CHECKPOINT ON A CLEAN COMPLETION; CHECK
+      *                   FILE STATUS ON EVERY OPEN; DOCUMENT THE
+      *                   TRANS-KEY CLASSIFICATION-BYTE CONVENTION
+      * 09 AUG 2026  MJS  REVIEW FIXES ROUND 2: ROUTE A 1000-INITIALIZE
+      *                   ABEND THROUGH 9000-TERMINATE SO RETURN-CODE
+      *                   GETS SET AND ANY FILE THAT DID OPEN GETS
+      *                   CLOSED; FAIL THE RUN IF A RESTART'S
+      *                   CHECKPOINTED KEY NEVER TURNS UP IN TRANSIN
+      * 09 AUG 2026  MJS  REVIEW FIXES ROUND 3: CHECKPOINT RECORD NOW
+      *                   CARRIES THE RUNNING VALUE-A/B/NEITHER/REJECTED
+      *                   COUNTS SO A RESTARTED DAY'S SUMMARY REPORT
+      *                   REFLECTS THE WHOLE FILE, NOT JUST THE RESUMED
+      *                   PORTION; ABEND IF CHKPT WON'T OPEN FOR INPUT
+      *                   INSTEAD OF SILENTLY TREATING IT AS NO PRIOR
+      *                   CHECKPOINT; WIDENED THE REPORT EDIT FIELD TO
+      *                   MATCH THE 7-DIGIT COUNTERS
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALLPGM.
+       AUTHOR. M J STEELE.
+       INSTALLATION. DATA PROCESSING.
+       DATE-WRITTEN. 09 AUG 2026.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CP-TRANS-FILE-STATUS.
+
+           SELECT OUT-FILE ASSIGN TO TRANSOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CP-OUT-FILE-STATUS.
+
+           SELECT SUMMARY-RPT ASSIGN TO SUMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CP-SUMMARY-RPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CP-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+      *    TRANS-KEY'S FIRST BYTE IS PASSED TO SUBPROG AS ITS
+      *    CLASSIFICATION CODE (SEE 2300-CALL-SUBPROG) - 'A' OR 'B'
+      *    ROUTES TO VALUE-A/VALUE-B, ANYTHING ELSE FALLS THROUGH TO
+      *    "NEITHER".  IF THE TRANSACTION KEY FORMAT EVER CHANGES,
+      *    THIS CONVENTION HAS TO MOVE WITH IT.
+           05  TRANS-KEY               PIC X(10).
+           05  TRANS-DETAIL            PIC X(70).
+
+       FD  OUT-FILE
+           RECORDING MODE IS F.
+       01  OUT-RECORD.
+           05  OUT-KEY                 PIC X(10).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  OUT-RETURN-CODE         PIC 9(04).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  OUT-VALUE-TEXT          PIC X(80).
+
+       FD  SUMMARY-RPT
+           RECORDING MODE IS F.
+       01  SUMMARY-RPT-RECORD          PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RUN-DATE           PIC 9(08).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  CKPT-LAST-KEY           PIC X(10).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  CKPT-LAST-RETURN-CODE   PIC 9(04).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  CKPT-LAST-VALUE-TEXT    PIC X(80).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  CKPT-COUNT-VALUE-A      PIC 9(07).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  CKPT-COUNT-VALUE-B      PIC 9(07).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  CKPT-COUNT-NEITHER      PIC 9(07).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  CKPT-COUNT-REJECTED     PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+           COPY LSARGS.
+
+       01  CP-FILE-STATUS-FIELDS.
+           05  CP-TRANS-FILE-STATUS        PIC X(02).
+           05  CP-OUT-FILE-STATUS          PIC X(02).
+           05  CP-SUMMARY-RPT-STATUS       PIC X(02).
+           05  CP-CHECKPOINT-FILE-STATUS   PIC X(02).
+
+       01  CP-SWITCHES.
+           05  CP-EOF-SW                   PIC X(01)   VALUE 'N'.
+               88  CP-EOF-TRANS-FILE           VALUE 'Y'.
+           05  CP-ABEND-SW                 PIC X(01)   VALUE 'N'.
+               88  CP-ABEND                    VALUE 'Y'.
+           05  CP-RESTART-SW               PIC X(01)   VALUE 'N'.
+               88  CP-RESTART-RECORD-FOUND     VALUE 'Y'.
+           05  CP-SKIP-SW                  PIC X(01)   VALUE 'N'.
+               88  CP-SKIPPING-RECORDS         VALUE 'Y'.
+           05  CP-TRANS-OPEN-SW             PIC X(01)   VALUE 'N'.
+               88  CP-TRANS-FILE-OPEN          VALUE 'Y'.
+           05  CP-OUT-OPEN-SW               PIC X(01)   VALUE 'N'.
+               88  CP-OUT-FILE-OPEN            VALUE 'Y'.
+
+       01  CP-CHECKPOINT-WORK-AREA.
+           05  CP-RUN-DATE-WS              PIC 9(08)   VALUE ZERO.
+           05  CP-LAST-KEY-WS              PIC X(10)   VALUE SPACES.
+
+       01  CP-COUNTERS.
+           05  CP-COUNT-VALUE-A            PIC 9(07) COMP VALUE ZERO.
+           05  CP-COUNT-VALUE-B            PIC 9(07) COMP VALUE ZERO.
+           05  CP-COUNT-NEITHER            PIC 9(07) COMP VALUE ZERO.
+           05  CP-COUNT-REJECTED           PIC 9(07) COMP VALUE ZERO.
+
+       01  CP-REPORT-LINE-FIELDS.
+           05  CP-REPORT-COUNT-EDIT        PIC Z,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           IF NOT CP-ABEND
+               PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+           END-IF
+           IF NOT CP-ABEND
+               PERFORM 3000-WRITE-SUMMARY-REPORT THRU 3000-EXIT
+           END-IF
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           .
+       9999-EXIT.
+           GOBACK
+           .
+      *---------------------------------------------------------------*
+      * 1000-INITIALIZE - OPEN THE DAY'S TRANSACTION FILE AND THE
+      * OUTPUT FILE.
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT CP-RUN-DATE-WS FROM DATE YYYYMMDD
+           OPEN INPUT TRANS-FILE
+           IF CP-TRANS-FILE-STATUS NOT = '00'
+               DISPLAY 'CALLPGM: UNABLE TO OPEN TRANSIN, STATUS='
+                   CP-TRANS-FILE-STATUS
+               SET CP-ABEND TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+           SET CP-TRANS-FILE-OPEN TO TRUE
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+           IF CP-RESTART-RECORD-FOUND
+               OPEN EXTEND OUT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF
+           IF CP-OUT-FILE-STATUS NOT = '00'
+               DISPLAY 'CALLPGM: UNABLE TO OPEN TRANSOUT, STATUS='
+                   CP-OUT-FILE-STATUS
+               SET CP-ABEND TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+           SET CP-OUT-FILE-OPEN TO TRUE
+           PERFORM 1200-PRIME-READ THRU 1200-EXIT
+           .
+       1000-EXIT.
+           EXIT
+           .
+      *---------------------------------------------------------------*
+      * 1100-READ-CHECKPOINT - IF A CHECKPOINT FROM AN EARLIER,
+      * INTERRUPTED RUN EXISTS FOR *TODAY'S* RUN DATE, REMEMBER ITS
+      * LAST COMPLETED KEY SO 2200-CHECK-SKIP-COMPLETE CAN FAST-
+      * FORWARD PAST ALREADY PROCESSED RECORDS.  A CHECKPOINT LEFT
+      * OVER FROM AN EARLIER RUN DATE (OPS DIDN'T CLEAR IT, OR IT
+      * SURVIVED FROM A PRIOR DAY'S ABEND) IS IGNORED RATHER THAN
+      * TRUSTED, SO A BRAND-NEW DAY'S FILE IS NEVER SKIPPED ENTIRELY.
+      *---------------------------------------------------------------*
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CP-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LAST-KEY NOT = SPACES
+                           AND CKPT-RUN-DATE = CP-RUN-DATE-WS
+                           MOVE CKPT-LAST-KEY TO CP-LAST-KEY-WS
+                           SET CP-RESTART-RECORD-FOUND TO TRUE
+                           SET CP-SKIPPING-RECORDS     TO TRUE
+                           MOVE CKPT-COUNT-VALUE-A TO CP-COUNT-VALUE-A
+                           MOVE CKPT-COUNT-VALUE-B TO CP-COUNT-VALUE-B
+                           MOVE CKPT-COUNT-NEITHER TO CP-COUNT-NEITHER
+                           MOVE CKPT-COUNT-REJECTED
+                               TO CP-COUNT-REJECTED
+                           DISPLAY 'CALLPGM: RESTARTING AFTER KEY '
+                               CP-LAST-KEY-WS
+                       ELSE
+                           IF CKPT-LAST-KEY NOT = SPACES
+                               DISPLAY 'CALLPGM: CHECKPOINT FROM '
+                                   'A PRIOR RUN DATE IGNORED'
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY 'CALLPGM: UNABLE TO OPEN CHKPT, STATUS='
+                   CP-CHECKPOINT-FILE-STATUS
+               SET CP-ABEND TO TRUE
+           END-IF
+           .
+       1100-EXIT.
+           EXIT
+           .
+       1200-PRIME-READ.
+           READ TRANS-FILE INTO TRANS-RECORD
+               AT END
+                   SET CP-EOF-TRANS-FILE TO TRUE
+           END-READ
+           .
+       1200-EXIT.
+           EXIT
+           .
+      *---------------------------------------------------------------*
+      * 2000-PROCESS-TRANSACTIONS - MAIN PROCESSING LOOP.
+      *---------------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2100-PROCESS-ONE-RECORD THRU 2100-EXIT
+               UNTIL CP-EOF-TRANS-FILE OR CP-ABEND
+           IF CP-SKIPPING-RECORDS AND NOT CP-ABEND
+               DISPLAY 'CALLPGM: CHECKPOINTED KEY ' CP-LAST-KEY-WS
+                   ' NEVER FOUND IN TRANSIN - RESTART FAILED'
+               SET CP-ABEND TO TRUE
+           END-IF
+           .
+       2000-EXIT.
+           EXIT
+           .
+       2100-PROCESS-ONE-RECORD.
+           IF CP-SKIPPING-RECORDS
+               PERFORM 2200-CHECK-SKIP-COMPLETE THRU 2200-EXIT
+           ELSE
+               PERFORM 2300-CALL-SUBPROG THRU 2300-EXIT
+               PERFORM 2400-WRITE-OUTPUT-RECORD THRU 2400-EXIT
+               PERFORM 2600-TALLY-RESULT THRU 2600-EXIT
+               PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+           END-IF
+           IF NOT CP-ABEND
+               PERFORM 1200-PRIME-READ THRU 1200-EXIT
+           END-IF
+           .
+       2100-EXIT.
+           EXIT
+           .
+      *---------------------------------------------------------------*
+      * 2200-CHECK-SKIP-COMPLETE - A RESTART IS IN PROGRESS.  BYPASS
+      * RECORDS ALREADY PROCESSED ON THE EARLIER RUN UNTIL THE LAST
+      * CHECKPOINTED KEY GOES BY, THEN RESUME NORMAL PROCESSING WITH
+      * THE NEXT RECORD.
+      *---------------------------------------------------------------*
+       2200-CHECK-SKIP-COMPLETE.
+           IF TRANS-KEY = CP-LAST-KEY-WS
+               MOVE 'N' TO CP-SKIP-SW
+               DISPLAY 'CALLPGM: RESUMING PROCESSING AFTER KEY '
+                   CP-LAST-KEY-WS
+           END-IF
+           .
+       2200-EXIT.
+           EXIT
+           .
+       2300-CALL-SUBPROG.
+           MOVE TRANS-KEY      TO LS-ARG-1
+           MOVE SPACES         TO LS-ARG-2
+           MOVE 'P'            TO LS-MODE-INDICATOR
+           CALL 'SUBPROG' USING BY REFERENCE LS-ARGUMENTS
+           .
+       2300-EXIT.
+           EXIT
+           .
+       2400-WRITE-OUTPUT-RECORD.
+           MOVE TRANS-KEY      TO OUT-KEY
+           MOVE LS-RETURN-CODE TO OUT-RETURN-CODE
+           MOVE LS-ARG-2       TO OUT-VALUE-TEXT
+           WRITE OUT-RECORD
+           .
+       2400-EXIT.
+           EXIT
+           .
+      *---------------------------------------------------------------*
+      * 2500-WRITE-CHECKPOINT - REWRITE THE ONE-RECORD CHECKPOINT FILE
+      * WITH THE KEY JUST COMPLETED, SO A RESUBMITTED JOB CAN SKIP
+      * EVERYTHING THROUGH THIS POINT.  THE RUNNING VALUE-A/B/NEITHER/
+      * REJECTED COUNTS GO OUT WITH IT (AFTER 2600-TALLY-RESULT HAS
+      * ALREADY COUNTED THIS RECORD) SO A RESTART CAN PICK THE TOTALS
+      * BACK UP WHERE THE EARLIER RUN LEFT OFF INSTEAD OF ONLY
+      * COUNTING THE RECORDS THE RESUMED RUN ITSELF PROCESSES.
+      *---------------------------------------------------------------*
+       2500-WRITE-CHECKPOINT.
+           MOVE TRANS-KEY      TO CP-LAST-KEY-WS
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CP-CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY 'CALLPGM: UNABLE TO OPEN CHKPT, STATUS='
+                   CP-CHECKPOINT-FILE-STATUS
+               SET CP-ABEND TO TRUE
+               GO TO 2500-EXIT
+           END-IF
+           MOVE CP-RUN-DATE-WS TO CKPT-RUN-DATE
+           MOVE TRANS-KEY      TO CKPT-LAST-KEY
+           MOVE LS-RETURN-CODE TO CKPT-LAST-RETURN-CODE
+           MOVE LS-ARG-2       TO CKPT-LAST-VALUE-TEXT
+           MOVE CP-COUNT-VALUE-A TO CKPT-COUNT-VALUE-A
+           MOVE CP-COUNT-VALUE-B TO CKPT-COUNT-VALUE-B
+           MOVE CP-COUNT-NEITHER TO CKPT-COUNT-NEITHER
+           MOVE CP-COUNT-REJECTED TO CKPT-COUNT-REJECTED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       2500-EXIT.
+           EXIT
+           .
+       2600-TALLY-RESULT.
+           EVALUATE TRUE
+               WHEN LS-RC-VALUE-A
+                   ADD 1 TO CP-COUNT-VALUE-A
+               WHEN LS-RC-VALUE-B
+                   ADD 1 TO CP-COUNT-VALUE-B
+               WHEN LS-RC-REJECTED
+                   ADD 1 TO CP-COUNT-REJECTED
+               WHEN OTHER
+                   ADD 1 TO CP-COUNT-NEITHER
+           END-EVALUATE
+           .
+       2600-EXIT.
+           EXIT
+           .
+      *---------------------------------------------------------------*
+      * 3000-WRITE-SUMMARY-REPORT - END-OF-JOB VALUE-A / VALUE-B /
+      * NEITHER SPLIT FOR THE MORNING RECONCILIATION MEETING.
+      *---------------------------------------------------------------*
+       3000-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-RPT
+           IF CP-SUMMARY-RPT-STATUS NOT = '00'
+               DISPLAY 'CALLPGM: UNABLE TO OPEN SUMRPT, STATUS='
+                   CP-SUMMARY-RPT-STATUS
+               SET CP-ABEND TO TRUE
+               GO TO 3000-EXIT
+           END-IF
+           MOVE SPACES TO SUMMARY-RPT-RECORD
+           STRING 'DAILY SUBPROG SUMMARY REPORT' DELIMITED BY SIZE
+               INTO SUMMARY-RPT-RECORD
+           WRITE SUMMARY-RPT-RECORD
+
+           MOVE CP-COUNT-VALUE-A TO CP-REPORT-COUNT-EDIT
+           MOVE SPACES TO SUMMARY-RPT-RECORD
+           STRING 'VALUE A CALLS    : ' DELIMITED BY SIZE
+               CP-REPORT-COUNT-EDIT DELIMITED BY SIZE
+               INTO SUMMARY-RPT-RECORD
+           WRITE SUMMARY-RPT-RECORD
+
+           MOVE CP-COUNT-VALUE-B TO CP-REPORT-COUNT-EDIT
+           MOVE SPACES TO SUMMARY-RPT-RECORD
+           STRING 'VALUE B CALLS    : ' DELIMITED BY SIZE
+               CP-REPORT-COUNT-EDIT DELIMITED BY SIZE
+               INTO SUMMARY-RPT-RECORD
+           WRITE SUMMARY-RPT-RECORD
+
+           MOVE CP-COUNT-NEITHER TO CP-REPORT-COUNT-EDIT
+           MOVE SPACES TO SUMMARY-RPT-RECORD
+           STRING 'NEITHER (GOBACK) : ' DELIMITED BY SIZE
+               CP-REPORT-COUNT-EDIT DELIMITED BY SIZE
+               INTO SUMMARY-RPT-RECORD
+           WRITE SUMMARY-RPT-RECORD
+
+           MOVE CP-COUNT-REJECTED TO CP-REPORT-COUNT-EDIT
+           MOVE SPACES TO SUMMARY-RPT-RECORD
+           STRING 'REJECTED INPUT   : ' DELIMITED BY SIZE
+               CP-REPORT-COUNT-EDIT DELIMITED BY SIZE
+               INTO SUMMARY-RPT-RECORD
+           WRITE SUMMARY-RPT-RECORD
+
+           CLOSE SUMMARY-RPT
+           .
+       3000-EXIT.
+           EXIT
+           .
+      *---------------------------------------------------------------*
+      * 9000-TERMINATE - CLOSE FILES.
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           IF CP-TRANS-FILE-OPEN
+               CLOSE TRANS-FILE
+           END-IF
+           IF CP-OUT-FILE-OPEN
+               CLOSE OUT-FILE
+           END-IF
+           IF NOT CP-ABEND AND CP-EOF-TRANS-FILE
+               PERFORM 9050-CLEAR-CHECKPOINT THRU 9050-EXIT
+           END-IF
+           PERFORM 9100-SET-RETURN-CODE THRU 9100-EXIT
+           .
+       9000-EXIT.
+           EXIT
+           .
+      *---------------------------------------------------------------*
+      * 9050-CLEAR-CHECKPOINT - THE WHOLE FILE WAS PROCESSED CLEANLY,
+      * SO BLANK OUT THE CHECKPOINT.  OTHERWISE AN ACCIDENTAL RERUN OF
+      * TODAY'S JOB WOULD FIND TODAY'S OWN LAST KEY STILL SITTING IN
+      * CHKPT AND SKIP THE ENTIRE FILE.
+      *---------------------------------------------------------------*
+       9050-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CP-CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY 'CALLPGM: UNABLE TO CLEAR CHKPT, STATUS='
+                   CP-CHECKPOINT-FILE-STATUS
+               GO TO 9050-EXIT
+           END-IF
+           MOVE CP-RUN-DATE-WS TO CKPT-RUN-DATE
+           MOVE SPACES         TO CKPT-LAST-KEY
+           MOVE ZERO           TO CKPT-LAST-RETURN-CODE
+           MOVE SPACES         TO CKPT-LAST-VALUE-TEXT
+           MOVE ZERO           TO CKPT-COUNT-VALUE-A
+           MOVE ZERO           TO CKPT-COUNT-VALUE-B
+           MOVE ZERO           TO CKPT-COUNT-NEITHER
+           MOVE ZERO           TO CKPT-COUNT-REJECTED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       9050-EXIT.
+           EXIT
+           .
+       9100-SET-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN CP-ABEND
+                   MOVE 16 TO RETURN-CODE
+               WHEN CP-COUNT-REJECTED > 0
+                   MOVE 12 TO RETURN-CODE
+               WHEN CP-COUNT-NEITHER > 0
+                   MOVE 8 TO RETURN-CODE
+               WHEN CP-COUNT-VALUE-B > 0
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE
+           .
+       9100-EXIT.
+           EXIT
+           .
