@@ -0,0 +1,52 @@
+//CALLPGM  JOB  (ACCTNO),'SUBPROG DAILY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUN CALLPGM AGAINST TODAY'S TRANSACTION FILE.  CALLPGM CALLS
+//* SUBPROG ONCE PER TRANSACTION AND SETS ITS OWN STEP RETURN
+//* CODE FROM THE VALUE-A / VALUE-B / NEITHER SPLIT FOR THE DAY:
+//*    RC=0   ALL CALLS RETURNED VALUE A
+//*    RC=4   AT LEAST ONE CALL RETURNED VALUE B
+//*    RC=8   AT LEAST ONE CALL FELL THROUGH TO GOBACK (NEITHER)
+//*    RC=12  AT LEAST ONE RECORD WAS REJECTED ON INPUT
+//* THE CHKPT DD HOLDS THE LAST TRANSACTION KEY COMPLETED, STAMPED
+//* WITH THE RUN DATE.  IF THIS JOB ABENDS AND IS RESUBMITTED THE
+//* SAME DAY, CALLPGM SKIPS BACK UP TO THAT KEY INSTEAD OF
+//* REPROCESSING THE WHOLE FILE.  A CLEAN COMPLETION CLEARS CHKPT, AND
+//* A CHECKPOINT LEFT OVER FROM AN EARLIER RUN DATE IS IGNORED, SO A
+//* NEW DAY'S FILE IS NEVER MISTAKEN FOR A RESTART.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALLPGM
+//STEPLIB  DD   DSN=PROD.SUBPROG.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.DAILY.TRANFILE,DISP=SHR
+//TRANSOUT DD   DSN=PROD.DAILY.TRANFILE.OUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=96)
+//AUDITLOG DD   DSN=PROD.DAILY.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=197)
+//ERRLOG   DD   DSN=PROD.DAILY.ERRLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=139)
+//SUMRPT   DD   DSN=PROD.DAILY.CALLPGM.SUMRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//CHKPT    DD   DSN=PROD.DAILY.CALLPGM.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=137)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 ONLY RUNS WHEN STEP010'S RETURN CODE IS 4 OR HIGHER,
+//* I.E. SOMETHING OTHER THAN A CLEAN ALL-VALUE-A DAY CAME BACK
+//* FROM SUBPROG.  THE RECONCILIATION TEAM'S EXCEPTION REPORT
+//* STEP IS SKIPPED ON A NORMAL DAY.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=RECONRPT,COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.SUBPROG.LOADLIB,DISP=SHR
+//SUMRPT   DD   DSN=PROD.DAILY.CALLPGM.SUMRPT,DISP=SHR
+//ERRLOG   DD   DSN=PROD.DAILY.ERRLOG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
